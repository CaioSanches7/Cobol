@@ -10,51 +10,393 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PEDIDOS      ASSIGN TO "PEDIDOS.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WRK-FS-PEDIDOS.
+           SELECT ARQ-FRETE-TAB    ASSIGN TO "FRETETAB.DAT"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS DYNAMIC
+                                    RECORD KEY IS FRT-UF
+                                    FILE STATUS IS WRK-FS-FRETE.
+           SELECT ARQ-MANIFESTO    ASSIGN TO "MANIFESTO.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-CPF-EXCECAO  ASSIGN TO "CPFEXC.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-USER-MASTER  ASSIGN TO "USERMAST.DAT"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS DYNAMIC
+                                    RECORD KEY IS USR-ID
+                                    FILE STATUS IS WRK-FS-USER.
+           SELECT ARQ-AUDIT-LOG    ASSIGN TO "AUDITLOG.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-FUNCIONARIOS ASSIGN TO "FUNCION.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WRK-FS-FUNCION.
+           SELECT ARQ-FOLHA-PAGTO  ASSIGN TO "FOLHAPAG.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-PRODUTO-MASTER ASSIGN TO "PRODMAST.DAT"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS DYNAMIC
+                                    RECORD KEY IS PRD-CODIGO
+                                    FILE STATUS IS WRK-FS-PRODUTO.
+           SELECT ARQ-RESTOCK-REPORT ASSIGN TO "RESTOCK.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-FERIADOS     ASSIGN TO "FERIADOS.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WRK-FS-FERIADOS.
+           SELECT ARQ-TRANSACOES   ASSIGN TO "TRANSAC.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WRK-FS-TRANSAC.
+           SELECT ARQ-RECONCILIACAO ASSIGN TO "RECONC.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-CHECKPOINT   ASSIGN TO "CHECKPT.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WRK-FS-CHECKPOINT.
+           SELECT ARQ-RELATORIO    ASSIGN TO "SUMARIO.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-EDI-FRETE    ASSIGN TO "./DROPDIR/EDIFRETE.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WRK-FS-EDI.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PEDIDOS
+           RECORDING MODE IS F.
+       01  REG-PEDIDO.
+           02 PED-UF               PIC X(02).
+           02 PED-PRODUTO          PIC X(20).
+           02 PED-VALOR            PIC 9(07)V99.
+           02 PED-NUM-PEDIDO       PIC 9(06).
+      *
+       FD  ARQ-FRETE-TAB.
+       01  REG-FRETE-TAB.
+           02 FRT-UF               PIC X(02).
+           02 FRT-TAXA             PIC 9(01)V9(04).
+      *
+       FD  ARQ-MANIFESTO
+           RECORDING MODE IS F.
+       01  REG-MANIFESTO           PIC X(80).
+      *
+       FD  ARQ-CPF-EXCECAO
+           RECORDING MODE IS F.
+       01  REG-CPF-EXCECAO         PIC X(68).
+      *
+       FD  ARQ-USER-MASTER.
+       01  REG-USER-MASTER.
+           02 USR-ID                PIC X(08).
+      *    SENHA GRAVADA EM TEXTO PURO - ACEITAVEL PARA ESTE EXERCICIO,
+      *    MAS NAO PARA UM CADASTRO DE USUARIOS REAL (FALTA UM HASH).
+           02 USR-SENHA             PIC X(08).
+           02 USR-NIVEL             PIC 9(02).
+           02 USR-ULT-LOGIN         PIC X(10).
+      *
+       FD  ARQ-AUDIT-LOG
+           RECORDING MODE IS F.
+       01  REG-AUDIT-LOG            PIC X(36).
+      *
+       FD  ARQ-FUNCIONARIOS
+           RECORDING MODE IS F.
+       01  REG-FUNCIONARIO.
+           02 FUNC-NOME             PIC X(20).
+           02 FUNC-DEPTO            PIC X(10).
+           02 FUNC-SALARIO          PIC 9(05)V99.
+      *
+       FD  ARQ-FOLHA-PAGTO
+           RECORDING MODE IS F.
+       01  REG-FOLHA-PAGTO          PIC X(80).
+      *
+       FD  ARQ-PRODUTO-MASTER.
+       01  REG-PRODUTO-MASTER.
+           02 PRD-CODIGO            PIC X(10).
+           02 PRD-DESCRICAO         PIC X(20).
+           02 PRD-PRECO-UNIT        PIC 9(07)V99.
+           02 PRD-QTD-ESTOQUE       PIC 9(07).
+           02 PRD-PONTO-RESSUP      PIC 9(07).
+      *
+       FD  ARQ-RESTOCK-REPORT
+           RECORDING MODE IS F.
+       01  REG-RESTOCK-REPORT       PIC X(80).
+      *
+       FD  ARQ-FERIADOS
+           RECORDING MODE IS F.
+       01  REG-FERIADO              PIC 9(08).
+      *
+       FD  ARQ-TRANSACOES
+           RECORDING MODE IS F.
+       01  REG-TRANSACAO.
+           02 TRANS-CONTA           PIC X(08).
+           02 TRANS-TIPO            PIC X(01).
+              88 TRANS-DEBITO                  VALUE 'D'.
+              88 TRANS-CREDITO                 VALUE 'C'.
+           02 TRANS-VALOR           PIC 9(07)V99.
+      *
+       FD  ARQ-RECONCILIACAO
+           RECORDING MODE IS F.
+       01  REG-RECONCILIACAO        PIC X(80).
+      *
+       FD  ARQ-CHECKPOINT
+           RECORDING MODE IS F.
+       01  REG-CHECKPOINT           PIC 9(08).
+      *
+       FD  ARQ-RELATORIO
+           RECORDING MODE IS F.
+       01  REG-RELATORIO            PIC X(80).
+      *
+      *    LAYOUT FIXO ACORDADO COM A TRANSPORTADORA PARA IMPORTACAO
+      *    NOTURNA (EDI): UF(2) + PRODUTO(20) + FRETE(9V2) + PEDIDO(6).
+       FD  ARQ-EDI-FRETE
+           RECORDING MODE IS F.
+       01  REG-EDI-FRETE.
+           02 EDI-UF                PIC X(02).
+           02 EDI-PRODUTO           PIC X(20).
+           02 EDI-FRETE             PIC 9(07)V99.
+           02 EDI-NUM-PEDIDO        PIC 9(06).
+      *
        WORKING-STORAGE SECTION.
        77  WRK-NM          PIC X(20)            VALUE SPACES.
        77  WRK-IDADE       PIC 9(02)            VALUE ZEROS.
        77  WRK-SLR         PIC 9(05)V99         VALUE ZEROS.
        77  WRK-MSK-SLR     PIC $ZZ.ZZ9,99       VALUE ZEROS.
-       77  WRK-CPF         PIC 999.999.999/99   VALUE ZEROS.
+       77  WRK-REL-SLR-MASK PIC $ZZ.ZZ9,99      VALUE ZEROS.
+       77  WRK-EOF-FUNC    PIC  X(01)           VALUE 'N'.
+           88 FIM-FUNC                          VALUE 'S'.
+       77  WRK-DEPTO-ANT   PIC  X(10)           VALUE SPACES.
+       77  WRK-SUBTOT-DEPTO PIC 9(07)V99        VALUE ZEROS.
+       77  WRK-TOTAL-GERAL PIC  9(08)V99        VALUE ZEROS.
+      *
+       01  WRK-FOLHA-CAB.
+           02 FILLER               PIC X(18)    VALUE 'FOLHA PAGAMENTO'.
+      *
+       01  WRK-FOLHA-DET.
+           02 FOL-DET-NOME          PIC X(20)    VALUE SPACES.
+           02 FILLER                PIC X(01)    VALUE SPACE.
+           02 FOL-DET-DEPTO         PIC X(10)    VALUE SPACES.
+           02 FILLER                PIC X(01)    VALUE SPACE.
+           02 FOL-DET-SALARIO       PIC $ZZ.ZZ9,99 VALUE ZEROS.
+      *
+       01  WRK-FOLHA-SUBTOT.
+           02 FILLER                PIC X(15)    VALUE 'SUBTOTAL DEPTO'.
+           02 FOL-SUB-DEPTO         PIC X(10)    VALUE SPACES.
+           02 FILLER                PIC X(02)    VALUE SPACES.
+           02 FOL-SUB-VALOR         PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+      *
+       01  WRK-FOLHA-TOTAL.
+           02 FILLER                PIC X(14)    VALUE 'TOTAL GERAL: '.
+           02 FOL-TOT-VALOR         PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       01  WRK-CPF         PIC 999.999.999/99   VALUE ZEROS.
+       01  WRK-CPF-R REDEFINES WRK-CPF.
+           02 CPF-D1                PIC 9.
+           02 CPF-D2                PIC 9.
+           02 CPF-D3                PIC 9.
+           02 FILLER                PIC X.
+           02 CPF-D4                PIC 9.
+           02 CPF-D5                PIC 9.
+           02 CPF-D6                PIC 9.
+           02 FILLER                PIC X.
+           02 CPF-D7                PIC 9.
+           02 CPF-D8                PIC 9.
+           02 CPF-D9                PIC 9.
+           02 FILLER                PIC X.
+           02 CPF-D10               PIC 9.
+           02 CPF-D11               PIC 9.
+       77  WRK-CPF-SOMA1   PIC  9(04)           VALUE ZEROS.
+       77  WRK-CPF-SOMA2   PIC  9(04)           VALUE ZEROS.
+       77  WRK-CPF-RESTO   PIC  9(02)           VALUE ZEROS.
+       77  WRK-CPF-DV1     PIC  9(01)           VALUE ZEROS.
+       77  WRK-CPF-DV2     PIC  9(01)           VALUE ZEROS.
+       77  WRK-CPF-VALIDO  PIC  X(01)           VALUE 'N'.
+           88 CPF-VALIDO                        VALUE 'S'.
+       77  WRK-CPF-MOTIVO  PIC  X(40)           VALUE SPACES.
+       01  WRK-CPF-EXC-LINE.
+           02 EXC-CPF               PIC 999.999.999/99.
+           02 FILLER                PIC X(02)    VALUE SPACES.
+           02 EXC-MOTIVO            PIC X(40)    VALUE SPACES.
+           02 FILLER                PIC X(02)    VALUE SPACES.
+           02 EXC-DATA              PIC X(10)    VALUE SPACES.
        77  WRK-VL01        PIC S9(05)V99        VALUE ZEROS.
+       77  WRK-VL01-MASK   PIC -ZZ.ZZ9,99       VALUE ZEROS.
        77  WRK-VL02        PIC S9(05)V99        VALUE ZEROS.
        77  WRK-SD          PIC S9(05)V99        VALUE ZEROS.
        77  WRK-SD-SINAL    PIC -Z9.V99          VALUE ZEROS.
        77  WRK-RST         PIC  9(02)           VALUE ZEROS.
+       77  WRK-EOF-TRANS   PIC  X(01)           VALUE 'N'.
+           88 FIM-TRANS                         VALUE 'S'.
+       77  WRK-CONTA-ATUAL PIC  X(08)           VALUE SPACES.
+       77  WRK-CTL-QTD-CONTAS   PIC 9(05)       VALUE ZEROS.
+       77  WRK-CTL-QTD-NEGATIV  PIC 9(05)       VALUE ZEROS.
+       77  WRK-CTL-TOT-DEBITO   PIC 9(09)V99    VALUE ZEROS.
+       77  WRK-CTL-TOT-CREDITO  PIC 9(09)V99    VALUE ZEROS.
+      *
+       01  WRK-RECONC-CAB.
+           02 FILLER               PIC X(30)    VALUE
+              'RECONCILIACAO DE CONTAS'.
+      *
+       01  WRK-RECONC-DET.
+           02 REC-DET-CONTA         PIC X(08)    VALUE SPACES.
+           02 FILLER                PIC X(02)    VALUE SPACES.
+           02 REC-DET-SALDO         PIC -Z(06)9,99 VALUE ZEROS.
+           02 FILLER                PIC X(02)    VALUE SPACES.
+           02 REC-DET-ALERTA        PIC X(20)    VALUE SPACES.
+      *
+       01  WRK-RECONC-CTL.
+           02 FILLER               PIC X(20)    VALUE 'CONTAS: '.
+           02 REC-CTL-QTD-CONTAS    PIC ZZZZ9   VALUE ZEROS.
+           02 FILLER                PIC X(02)   VALUE SPACES.
+           02 FILLER                PIC X(22)   VALUE
+              'CONTAS NEGATIVAS: '.
+           02 REC-CTL-QTD-NEG       PIC ZZZZ9   VALUE ZEROS.
+      *
+       01  WRK-RECONC-CTL2.
+           02 FILLER               PIC X(20)    VALUE 'TOTAL DEBITOS: '.
+           02 REC-CTL-DEBITO        PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           02 FILLER                PIC X(02)   VALUE SPACES.
+           02 FILLER                PIC X(15)   VALUE 'TOTAL CREDITOS:'.
+           02 REC-CTL-CREDITO       PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
        77  WRK-PRODUTO     PIC  X(20)           VALUE SPACES.
-       77  WRK-FRETE       PIC S9(04)V99        VALUE ZEROS.
-       77  WRK-FRETE-MASK  PIC $ZZZ9,99         VALUE ZEROS.
+       77  WRK-FS-PRODUTO  PIC  X(02)           VALUE SPACES.
+       77  WRK-EOF-PRODUTO PIC  X(01)           VALUE 'N'.
+           88 FIM-PRODUTO                       VALUE 'S'.
+       77  WRK-COD-PRODUTO PIC  X(10)           VALUE SPACES.
+      *
+       01  WRK-RESTOCK-CAB.
+           02 FILLER               PIC X(28)    VALUE
+              'RELATORIO DE REPOSICAO'.
+      *
+       01  WRK-RESTOCK-DET.
+           02 RES-DET-CODIGO        PIC X(10)    VALUE SPACES.
+           02 FILLER                PIC X(01)    VALUE SPACE.
+           02 RES-DET-DESCRICAO     PIC X(20)    VALUE SPACES.
+           02 FILLER                PIC X(01)    VALUE SPACE.
+           02 RES-DET-ESTOQUE       PIC Z.ZZZ.ZZ9  VALUE ZEROS.
+           02 FILLER                PIC X(01)    VALUE SPACE.
+           02 RES-DET-PONTO         PIC Z.ZZZ.ZZ9  VALUE ZEROS.
+       77  WRK-FRETE       PIC S9(07)V99        VALUE ZEROS.
+       77  WRK-FRETE-MASK  PIC $Z.ZZZ.ZZ9,99    VALUE ZEROS.
        77  WRK-UF          PIC  X(02)           VALUE SPACES.
+       77  WRK-FS-FRETE    PIC  X(02)           VALUE SPACES.
+       77  WRK-EOF-PEDIDOS PIC  X(01)           VALUE 'N'.
+           88 FIM-PEDIDOS                       VALUE 'S'.
+       77  WRK-QTD-PEDIDOS PIC  9(05)           VALUE ZEROS.
+       77  WRK-VL-FRETE-TOT PIC 9(09)V99        VALUE ZEROS.
+      *
+       01  WRK-MANIFESTO-CAB.
+           02 FILLER               PIC X(15)    VALUE 'MANIFESTO FRETE'.
+           02 FILLER               PIC X(01)    VALUE SPACE.
+           02 MAN-CAB-DATA         PIC X(10)    VALUE SPACES.
+      *
+       01  WRK-MANIFESTO-DET.
+           02 MAN-DET-UF           PIC X(02)    VALUE SPACES.
+           02 FILLER               PIC X(01)    VALUE SPACE.
+           02 MAN-DET-PRODUTO      PIC X(20)    VALUE SPACES.
+           02 FILLER               PIC X(01)    VALUE SPACE.
+           02 MAN-DET-VALOR        PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+           02 FILLER               PIC X(01)    VALUE SPACE.
+           02 MAN-DET-FRETE        PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+      *
+       01  WRK-MANIFESTO-TOT.
+           02 FILLER               PIC X(18)    VALUE 'TOTAL PEDIDOS: '.
+           02 MAN-TOT-QTD          PIC ZZZZ9    VALUE ZEROS.
+           02 FILLER               PIC X(05)    VALUE SPACES.
+           02 FILLER               PIC X(16)    VALUE 'TOTAL FRETE: '.
+           02 MAN-TOT-FRETE        PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+      *
        77  WRK-CONT        PIC  9(02)           VALUE 01.
        77  WRK-VL-01       PIC  9(02)           VALUE ZEROS.
        77  WRK-SALDO       PIC  9(02)           VALUE ZEROS.
+       77  WRK-FS-CHECKPOINT PIC X(02)          VALUE SPACES.
+       77  WRK-CHECKPT-INTERV PIC 9(02)         VALUE 05.
+       77  WRK-FORCA-RESTART  PIC X(01)         VALUE 'N'.
        77  WRK-NIVEL       PIC  9(02)           VALUE ZEROS.
            88 ADM                               VALUE 01.
            88 USER                              VALUE 02.
+       77  WRK-FS-USER     PIC  X(02)           VALUE SPACES.
+       77  WRK-FS-PEDIDOS  PIC  X(02)           VALUE SPACES.
+       77  WRK-FS-FERIADOS PIC  X(02)           VALUE SPACES.
+       77  WRK-FS-TRANSAC  PIC  X(02)           VALUE SPACES.
+       77  WRK-FS-FUNCION  PIC  X(02)           VALUE SPACES.
+       77  WRK-FS-EDI      PIC  X(02)           VALUE SPACES.
+       77  WRK-EDI-OK      PIC  X(01)           VALUE 'S'.
+           88 EDI-DISPONIVEL                    VALUE 'S'.
+       77  WRK-LOGIN-ID    PIC  X(08)           VALUE SPACES.
+       77  WRK-LOGIN-SENHA PIC  X(08)           VALUE SPACES.
+       77  WRK-LOGIN-OK    PIC  X(01)           VALUE 'N'.
+           88 LOGIN-OK                          VALUE 'S'.
+       01  WRK-AUDIT-LINE.
+           02 AUD-DATA              PIC X(10)    VALUE SPACES.
+           02 FILLER                PIC X(02)    VALUE SPACES.
+           02 AUD-USER              PIC X(08)    VALUE SPACES.
+           02 FILLER                PIC X(02)    VALUE SPACES.
+           02 AUD-RESULTADO         PIC X(10)    VALUE SPACES.
+           02 FILLER                PIC X(02)    VALUE SPACES.
+           02 AUD-NIVEL             PIC 9(02)    VALUE ZEROS.
       *
        01  WRK-DT-ATU.
            02 WRK-DT-ANO   PIC 9(04)            VALUE ZEROS.
            02 WRK-DT-MES   PIC 9(02)            VALUE ZEROS.
            02 WRK-DT-DIA   PIC 9(02)            VALUE ZEROS.
+       01  WRK-DT-ATU-NUM  REDEFINES WRK-DT-ATU  PIC 9(08).
+       77  WRK-DT-INTEIRO  PIC  9(08)           VALUE ZEROS.
+       77  WRK-DIA-SEMANA  PIC  9(01)           VALUE ZEROS.
+       77  WRK-EOF-FERIADO PIC  X(01)           VALUE 'N'.
+           88 FIM-FERIADO                       VALUE 'S'.
+       77  WRK-DIA-UTIL    PIC  X(01)           VALUE 'S'.
+           88 DIA-UTIL                          VALUE 'S'.
+       77  WRK-MOTIVO-NAO-UTIL PIC X(20)        VALUE SPACES.
+       77  WRK-FORCA-EXECUCAO PIC X(01)         VALUE 'N'.
+           88 EXECUTA-MESMO-ASSIM               VALUE 'S'.
+       77  WRK-PAGINA-ATUAL PIC  9(03)          VALUE 1.
+       77  WRK-LINHA-ATUAL  PIC  9(02)          VALUE ZEROS.
+       77  WRK-MAX-LINHAS   PIC  9(02)          VALUE 15.
+      *
+       01  WRK-REL-CAB.
+           02 FILLER               PIC X(20)    VALUE
+              'RELATORIO RESUMO - '.
+           02 REL-CAB-DATA          PIC X(10)   VALUE SPACES.
+           02 FILLER                PIC X(10)   VALUE SPACES.
+           02 FILLER                PIC X(08)   VALUE 'PAGINA: '.
+           02 REL-CAB-PAGINA        PIC ZZ9     VALUE ZEROS.
+      *
+       01  WRK-REL-DET.
+           02 REL-DET-ROTULO        PIC X(20)   VALUE SPACES.
+           02 REL-DET-VALOR         PIC X(40)   VALUE SPACES.
+      *
+       01  WRK-REL-RODAPE.
+           02 FILLER               PIC X(20)    VALUE
+              '----- FIM PAGINA: '.
+           02 REL-ROD-PAGINA        PIC ZZ9     VALUE ZEROS.
+           02 FILLER                PIC X(06)   VALUE ' -----'.
       *
         PROCEDURE DIVISION.
       ******************************************************************
        1000-MAIN               SECTION.
       ******************************************************************
+      *    ORDEM DE EXECUCAO: 3000 VALIDA O DIA UTIL PRIMEIRO (PODE
+      *    INTERROMPER O RUN); 11000 EXIGE SIGN-ON ANTES DE LIBERAR
+      *    QUALQUER PROCESSAMENTO; DEMAIS SECOES SAO OS LOTES DO DIA.
+      *    6000/7000/8000/9000 SAO OS EXERCICIOS ORIGINAIS DE ARITMETICA
+      *    E CONTINUAM DISPONIVEIS SOB DEMANDA (COMENTADOS).
       *
            PERFORM 2000-PREENCHE-VALORES.
-      *     PERFORM 3000-MOSTRA-DATA-NOME.
-      *     PERFORM 4000-BUSCA-SALARIO.
-      *     PERFORM 5000-BUSCA-CPF.
+           PERFORM 3000-MOSTRA-DATA-NOME.
+           PERFORM 11000-NIVEL-88.
+           IF NOT LOGIN-OK
+               DISPLAY 'EXECUCAO ENCERRADA - SIGN-ON NAO AUTORIZADO.'
+               STOP RUN
+           END-IF.
+           PERFORM 4000-BUSCA-SALARIO.
+           PERFORM 5000-BUSCA-CPF.
       *     PERFORM 6000-CALCULA-VALORES.
       *     PERFORM 7000-CALCULA-NEGATIVO.
       *     PERFORM 8000-DESAFIO-MEDIA.
       *     PERFORM 9000-UTILIZA-EVALUATE.
-      *     PERFORM 10000-CALCULA-FRETE.
-      *     PERFORM 11000-NIVEL-88.
+           PERFORM 10000-CALCULA-FRETE.
            PERFORM 12000-CALCULA-TABUADA.
-      *     PERFORM 99999-DISPLAY.
+           PERFORM 13000-FOLHA-PAGAMENTO.
+           PERFORM 14000-VALIDA-PEDIDO-ESTOQUE.
+           PERFORM 14500-RELATORIO-REPOSICAO.
+           PERFORM 16000-RECONCILIACAO-CONTAS.
+           PERFORM 99999-DISPLAY.
            STOP RUN.
       *
        1999-SAIDA.
@@ -62,12 +404,15 @@
        2000-PREENCHE-VALORES         SECTION.
       ******************************************************************
       *
-      *     ACCEPT WRK-NM.
-      *     ACCEPT WRK-DT-ATU FROM DATE YYYYMMDD.
-      *     ACCEPT WRK-SLR.
-      *     ACCEPT WRK-CPF.
-      *     ACCEPT WRK-PRODUTO.
-      *     ACCEPT WRK-VL01.
+           ACCEPT WRK-NM.
+           ACCEPT WRK-DT-ATU FROM DATE YYYYMMDD.
+           ACCEPT WRK-SLR.
+           ACCEPT WRK-CPF.
+           ACCEPT WRK-LOGIN-ID.
+           ACCEPT WRK-LOGIN-SENHA.
+           ACCEPT WRK-PRODUTO.
+           ACCEPT WRK-VL01.
+           MOVE WRK-VL01             TO WRK-VL01-MASK.
       *     ACCEPT WRK-UF.
       *     ACCEPT WRK-VL02.
       *     ACCEPT WRK-NIVEL.
@@ -77,17 +422,68 @@
       ******************************************************************
        3000-MOSTRA-DATA-NOME         SECTION.
       ******************************************************************
+      *    ANTES DE QUALQUER PROCESSAMENTO, VERIFICA SE A DATA ACEITA
+      *    (WRK-DT-ATU) E UM DIA UTIL (NEM FIM DE SEMANA, NEM FERIADO
+      *    CADASTRADO). SE NAO FOR, O OPERADOR PODE FORCAR A EXECUCAO.
       *
            DISPLAY 'DATA: 'WRK-DT-DIA '/' WRK-DT-MES '/' WRK-DT-ANO.
            DISPLAY 'NOME: 'WRK-NM(1:4).
+           PERFORM 3100-VERIFICA-DIA-UTIL.
+           IF NOT DIA-UTIL
+               DISPLAY 'ATENCAO: DATA INFORMADA NAO E DIA UTIL ('
+                       WRK-MOTIVO-NAO-UTIL ').'
+               DISPLAY 'FORCAR EXECUCAO MESMO ASSIM (S/N)? '
+               ACCEPT WRK-FORCA-EXECUCAO
+               IF NOT EXECUTA-MESMO-ASSIM
+                   DISPLAY 'PROCESSAMENTO INTERROMPIDO - DIA NAO UTIL.'
+                   STOP RUN
+               END-IF
+           END-IF.
       *
        3999-SAIDA.
+      *
+       3100-VERIFICA-DIA-UTIL.
+      *
+           MOVE 'S'                 TO WRK-DIA-UTIL.
+           MOVE SPACES               TO WRK-MOTIVO-NAO-UTIL.
+           COMPUTE WRK-DT-INTEIRO = FUNCTION INTEGER-OF-DATE(
+                                     WRK-DT-ATU-NUM).
+           COMPUTE WRK-DIA-SEMANA = FUNCTION MOD(WRK-DT-INTEIRO, 7).
+           IF WRK-DIA-SEMANA EQUAL 0 OR WRK-DIA-SEMANA EQUAL 6
+               MOVE 'N'              TO WRK-DIA-UTIL
+               MOVE 'FIM DE SEMANA'  TO WRK-MOTIVO-NAO-UTIL
+           ELSE
+               PERFORM 3200-VERIFICA-FERIADO
+           END-IF.
+      *
+       3200-VERIFICA-FERIADO.
+      *
+           MOVE 'N'                 TO WRK-EOF-FERIADO.
+           OPEN INPUT ARQ-FERIADOS.
+           IF WRK-FS-FERIADOS EQUAL '00'
+               PERFORM UNTIL FIM-FERIADO OR NOT DIA-UTIL
+                   READ ARQ-FERIADOS
+                       AT END
+                           MOVE 'S'     TO WRK-EOF-FERIADO
+                   END-READ
+                   IF NOT FIM-FERIADO
+                      AND REG-FERIADO EQUAL WRK-DT-ATU-NUM
+                       MOVE 'N'          TO WRK-DIA-UTIL
+                       MOVE 'FERIADO'    TO WRK-MOTIVO-NAO-UTIL
+                   END-IF
+               END-PERFORM
+               CLOSE ARQ-FERIADOS
+           ELSE
+               DISPLAY 'ARQUIVO DE FERIADOS NAO ENCONTRADO - '
+                       'IGNORANDO VERIFICACAO DE FERIADO.'
+           END-IF.
       ******************************************************************
        4000-BUSCA-SALARIO      SECTION.
       ******************************************************************
       *
            IF WRK-SLR GREATER ZEROS
               MOVE WRK-SLR           TO WRK-MSK-SLR
+              MOVE WRK-MSK-SLR       TO WRK-REL-SLR-MASK
               DISPLAY 'Salario: ' WRK-MSK-SLR
            ELSE
                DISPLAY 'Salario invalido ou valor igual a zero!'
@@ -97,10 +493,82 @@
       ******************************************************************
        5000-BUSCA-CPF          SECTION.
       ******************************************************************
+      *    VALIDA O CPF DIGITADO PELO ALGORITMO DO MODULO 11 ANTES DE
+      *    ACEITAR O VALOR. CPF INVALIDO E GRAVADO NO ARQUIVO DE
+      *    EXCECOES COM O MOTIVO DA REJEICAO.
       *
-           DISPLAY 'CPF: 'WRK-CPF.
+           PERFORM 5100-VALIDA-CPF.
+           IF CPF-VALIDO
+               DISPLAY 'CPF: ' WRK-CPF
+           ELSE
+               DISPLAY 'CPF INVALIDO: ' WRK-CPF ' - ' WRK-CPF-MOTIVO
+               PERFORM 5200-GRAVA-EXCECAO-CPF
+           END-IF.
       *
        5999-SAIDA.
+      *
+       5100-VALIDA-CPF.
+      *
+           MOVE 'S'                 TO WRK-CPF-VALIDO.
+           MOVE SPACES               TO WRK-CPF-MOTIVO.
+      *
+           IF CPF-D1 = CPF-D2 AND CPF-D1 = CPF-D3 AND CPF-D1 = CPF-D4
+              AND CPF-D1 = CPF-D5 AND CPF-D1 = CPF-D6
+              AND CPF-D1 = CPF-D7 AND CPF-D1 = CPF-D8
+              AND CPF-D1 = CPF-D9 AND CPF-D1 = CPF-D10
+              AND CPF-D1 = CPF-D11
+               MOVE 'N'              TO WRK-CPF-VALIDO
+               MOVE 'TODOS OS DIGITOS IGUAIS' TO WRK-CPF-MOTIVO
+           END-IF.
+      *
+           IF CPF-VALIDO
+               COMPUTE WRK-CPF-SOMA1 =
+                   CPF-D1 * 10 + CPF-D2 * 9 + CPF-D3 * 8 + CPF-D4 * 7
+                 + CPF-D5 * 6  + CPF-D6 * 5 + CPF-D7 * 4 + CPF-D8 * 3
+                 + CPF-D9 * 2
+               COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA1, 11)
+               IF WRK-CPF-RESTO < 2
+                   MOVE 0            TO WRK-CPF-DV1
+               ELSE
+                   COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+               END-IF
+               IF WRK-CPF-DV1 NOT EQUAL CPF-D10
+                   MOVE 'N'          TO WRK-CPF-VALIDO
+                   MOVE '1O DIGITO VERIFICADOR INVALIDO' TO
+                        WRK-CPF-MOTIVO
+               END-IF
+           END-IF.
+      *
+           IF CPF-VALIDO
+               COMPUTE WRK-CPF-SOMA2 =
+                   CPF-D1 * 11 + CPF-D2 * 10 + CPF-D3 * 9 + CPF-D4 * 8
+                 + CPF-D5 * 7  + CPF-D6 * 6  + CPF-D7 * 5 + CPF-D8 * 4
+                 + CPF-D9 * 3  + CPF-D10 * 2
+               COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA2, 11)
+               IF WRK-CPF-RESTO < 2
+                   MOVE 0            TO WRK-CPF-DV2
+               ELSE
+                   COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+               END-IF
+               IF WRK-CPF-DV2 NOT EQUAL CPF-D11
+                   MOVE 'N'          TO WRK-CPF-VALIDO
+                   MOVE '2O DIGITO VERIFICADOR INVALIDO' TO
+                        WRK-CPF-MOTIVO
+               END-IF
+           END-IF.
+      *
+       5200-GRAVA-EXCECAO-CPF.
+      *
+           MOVE WRK-CPF             TO EXC-CPF.
+           MOVE WRK-CPF-MOTIVO      TO EXC-MOTIVO.
+           MOVE WRK-DT-DIA          TO EXC-DATA(1:2).
+           MOVE '/'                 TO EXC-DATA(3:1).
+           MOVE WRK-DT-MES          TO EXC-DATA(4:2).
+           MOVE '/'                 TO EXC-DATA(6:1).
+           MOVE WRK-DT-ANO          TO EXC-DATA(7:4).
+           OPEN EXTEND ARQ-CPF-EXCECAO.
+           WRITE REG-CPF-EXCECAO    FROM WRK-CPF-EXC-LINE.
+           CLOSE ARQ-CPF-EXCECAO.
       ******************************************************************
        6000-CALCULA-VALORES       SECTION.
       ******************************************************************
@@ -181,75 +649,544 @@
       ******************************************************************
        10000-CALCULA-FRETE      SECTION.
       ******************************************************************
+      *    LE O ARQUIVO DE PEDIDOS DO DIA E CALCULA O FRETE DE CADA UM
+      *    CONSULTANDO A TABELA DE FRETE POR UF (ARQ-FRETE-TAB), EM VEZ
+      *    DE TAXAS FIXAS NO PROGRAMA. GERA O MANIFESTO DE FRETE.
+      *
+           PERFORM 10100-ABRE-ARQUIVOS.
+           PERFORM 10200-LE-PEDIDO.
+           PERFORM UNTIL FIM-PEDIDOS
+               PERFORM 10300-PROCESSA-PEDIDO
+               PERFORM 10200-LE-PEDIDO
+           END-PERFORM.
+           PERFORM 10400-GRAVA-TOTAIS.
+           PERFORM 10900-FECHA-ARQUIVOS.
       *
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VL01 * 1,05
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VL01 * 1,50
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VL01 * 1,10
-               WHEN OTHER
-                   DISPLAY 'NAO ENTREGAMOS NA SUA REGIAO.'
-           END-EVALUATE.
-      *
-           DISPLAY '==================================================='
-           DISPLAY WRK-UF.
-           DISPLAY WRK-VL01.
-           DISPLAY WRK-FRETE.
-      *
-           IF WRK-FRETE NOT EQUAL ZEROS
-               MOVE WRK-FRETE          TO WRK-FRETE-MASK.
-               DISPLAY '=============================================='.
-               DISPLAY 'VALOR DO PRODUTO COM O FRETE: R' WRK-FRETE.
-
        10999-SAIDA.
+      *
+       10100-ABRE-ARQUIVOS.
+      *
+           MOVE 'N'                TO WRK-EOF-PEDIDOS.
+           MOVE 'S'                TO WRK-EDI-OK.
+           MOVE ZEROS               TO WRK-QTD-PEDIDOS WRK-VL-FRETE-TOT.
+           OPEN INPUT  ARQ-PEDIDOS.
+           IF WRK-FS-PEDIDOS NOT EQUAL '00'
+               DISPLAY 'ARQUIVO DE PEDIDOS NAO ENCONTRADO - '
+                       'LOTE DE FRETE NAO SERA PROCESSADO.'
+               MOVE 'S'             TO WRK-EOF-PEDIDOS
+           END-IF.
+           OPEN INPUT  ARQ-FRETE-TAB.
+           IF WRK-FS-FRETE NOT EQUAL '00'
+               DISPLAY 'TABELA DE FRETE NAO ENCONTRADA - '
+                       'LOTE DE FRETE NAO SERA PROCESSADO.'
+               MOVE 'S'             TO WRK-EOF-PEDIDOS
+           END-IF.
+           OPEN OUTPUT ARQ-MANIFESTO.
+           OPEN OUTPUT ARQ-EDI-FRETE.
+           IF WRK-FS-EDI NOT EQUAL '00'
+               DISPLAY 'ARQUIVO EDI DE FRETE NAO PODE SER ABERTO '
+                       '(DROPDIR AUSENTE?) - EXTRATO EDI NAO SERA '
+                       'GERADO.'
+               MOVE 'N'             TO WRK-EDI-OK
+           END-IF.
+           MOVE WRK-DT-DIA          TO MAN-CAB-DATA(1:2).
+           MOVE '/'                 TO MAN-CAB-DATA(3:1).
+           MOVE WRK-DT-MES          TO MAN-CAB-DATA(4:2).
+           MOVE '/'                 TO MAN-CAB-DATA(6:1).
+           MOVE WRK-DT-ANO          TO MAN-CAB-DATA(7:4).
+           WRITE REG-MANIFESTO      FROM WRK-MANIFESTO-CAB.
+      *
+       10200-LE-PEDIDO.
+      *
+           IF NOT FIM-PEDIDOS
+               READ ARQ-PEDIDOS
+                   AT END
+                       MOVE 'S'     TO WRK-EOF-PEDIDOS
+               END-READ
+           END-IF.
+      *
+       10300-PROCESSA-PEDIDO.
+      *
+           MOVE PED-UF              TO WRK-UF FRT-UF.
+           READ ARQ-FRETE-TAB
+               KEY IS FRT-UF
+               INVALID KEY
+                   DISPLAY 'NAO ENTREGAMOS NA REGIAO: ' PED-UF
+                   MOVE ZEROS       TO WRK-FRETE
+           END-READ.
+           IF WRK-FS-FRETE EQUAL '00'
+               COMPUTE WRK-FRETE ROUNDED = PED-VALOR * FRT-TAXA
+               ADD 1                TO WRK-QTD-PEDIDOS
+               ADD WRK-FRETE        TO WRK-VL-FRETE-TOT
+               MOVE PED-UF          TO MAN-DET-UF
+               MOVE PED-PRODUTO     TO MAN-DET-PRODUTO
+               MOVE PED-VALOR       TO MAN-DET-VALOR
+               MOVE WRK-FRETE       TO MAN-DET-FRETE WRK-FRETE-MASK
+               WRITE REG-MANIFESTO  FROM WRK-MANIFESTO-DET
+               IF EDI-DISPONIVEL
+                   MOVE PED-UF          TO EDI-UF
+                   MOVE PED-PRODUTO     TO EDI-PRODUTO
+                   MOVE WRK-FRETE       TO EDI-FRETE
+                   MOVE PED-NUM-PEDIDO  TO EDI-NUM-PEDIDO
+                   WRITE REG-EDI-FRETE
+               END-IF
+           END-IF.
+      *
+       10400-GRAVA-TOTAIS.
+      *
+           MOVE WRK-QTD-PEDIDOS     TO MAN-TOT-QTD.
+           MOVE WRK-VL-FRETE-TOT    TO MAN-TOT-FRETE.
+           WRITE REG-MANIFESTO      FROM WRK-MANIFESTO-TOT.
+      *
+       10900-FECHA-ARQUIVOS.
+      *
+           CLOSE ARQ-PEDIDOS ARQ-FRETE-TAB ARQ-MANIFESTO.
+           IF EDI-DISPONIVEL
+               CLOSE ARQ-EDI-FRETE
+           END-IF.
       ******************************************************************
        11000-NIVEL-88          SECTION.
       ******************************************************************
-           IF ADM
-               DISPLAY 'NIVEL ADMINISTRADOR!'
-           ELSE
-               IF USER
-                   DISPLAY 'NIVEL USUARIO!'
+      *    AUTENTICA O USUARIO CONTRA O USER-MASTER ANTES DE CONFIAR NO
+      *    NIVEL DE ACESSO INFORMADO. TODA TENTATIVA (SUCESSO OU FALHA)
+      *    E REGISTRADA NO LOG DE AUDITORIA.
+      *
+           PERFORM 11100-SIGNON.
+           IF LOGIN-OK
+               IF ADM
+                   DISPLAY 'NIVEL ADMINISTRADOR!'
                ELSE
-                   DISPLAY 'USUARIO INVALIDO!'
+                   IF USER
+                       DISPLAY 'NIVEL USUARIO!'
+                   ELSE
+                       DISPLAY 'USUARIO INVALIDO!'
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'ACESSO NEGADO - USUARIO OU SENHA INVALIDOS.'
+           END-IF.
+      *
+       11999-SAIDA.
+      *
+       11100-SIGNON.
+      *
+           MOVE 'N'                 TO WRK-LOGIN-OK.
+           OPEN I-O ARQ-USER-MASTER.
+           IF WRK-FS-USER NOT EQUAL '00'
+               DISPLAY 'ARQUIVO DE USUARIOS NAO ENCONTRADO - '
+                       'SIGN-ON NEGADO.'
+               MOVE 'CADASTRO DE USUARIOS INDISPONIVEL'
+                                     TO AUD-RESULTADO
+           ELSE
+               MOVE WRK-LOGIN-ID        TO USR-ID
+               READ ARQ-USER-MASTER
+                   KEY IS USR-ID
+                   INVALID KEY
+                       MOVE 'USUARIO NAO ENCONTRADO' TO AUD-RESULTADO
+               END-READ
+               IF WRK-FS-USER EQUAL '00'
+                   IF USR-SENHA EQUAL WRK-LOGIN-SENHA
+                       MOVE 'S'          TO WRK-LOGIN-OK
+                       MOVE USR-NIVEL    TO WRK-NIVEL
+                       MOVE 'SUCESSO'    TO AUD-RESULTADO
+                       MOVE WRK-DT-DIA   TO USR-ULT-LOGIN(1:2)
+                       MOVE '/'          TO USR-ULT-LOGIN(3:1)
+                       MOVE WRK-DT-MES   TO USR-ULT-LOGIN(4:2)
+                       MOVE '/'          TO USR-ULT-LOGIN(6:1)
+                       MOVE WRK-DT-ANO   TO USR-ULT-LOGIN(7:4)
+                       REWRITE REG-USER-MASTER
+                   ELSE
+                       MOVE 'SENHA INVALIDA' TO AUD-RESULTADO
+                   END-IF
                END-IF
+               CLOSE ARQ-USER-MASTER
            END-IF.
+           PERFORM 11200-GRAVA-AUDITORIA.
+      *
+       11200-GRAVA-AUDITORIA.
+      *
+           MOVE WRK-LOGIN-ID        TO AUD-USER.
+           MOVE WRK-NIVEL           TO AUD-NIVEL.
+           MOVE WRK-DT-DIA          TO AUD-DATA(1:2).
+           MOVE '/'                 TO AUD-DATA(3:1).
+           MOVE WRK-DT-MES          TO AUD-DATA(4:2).
+           MOVE '/'                 TO AUD-DATA(6:1).
+           MOVE WRK-DT-ANO          TO AUD-DATA(7:4).
+           OPEN EXTEND ARQ-AUDIT-LOG.
+           WRITE REG-AUDIT-LOG      FROM WRK-AUDIT-LINE.
+           CLOSE ARQ-AUDIT-LOG.
       ******************************************************************
        12000-CALCULA-TABUADA   SECTION.
       ******************************************************************
-           PERFORM 10 TIMES
+      *    LOOP DE PROCESSAMENTO COM CHECKPOINT/RESTART: A CADA
+      *    WRK-CHECKPT-INTERV REGISTROS O PONTO ATUAL E GRAVADO NO
+      *    ARQUIVO DE RESTART, PARA QUE UM ABEND NO MEIO DO LOTE NAO
+      *    OBRIGUE A REPROCESSAR TUDO DESDE O INICIO.
+      *
+           PERFORM 12100-INICIA-CHECKPOINT.
+           PERFORM UNTIL WRK-CONT > 10
                COMPUTE WRK-SALDO = WRK-VL-01 * WRK-CONT
                DISPLAY WRK-VL-01 ' X ' WRK-CONT ' = ' WRK-SALDO
+               IF FUNCTION MOD(WRK-CONT, WRK-CHECKPT-INTERV) = 0
+                   PERFORM 12200-GRAVA-CHECKPOINT
+               END-IF
                COMPUTE WRK-CONT = WRK-CONT + 1
            END-PERFORM.
+           PERFORM 12900-LIMPA-CHECKPOINT.
+      *
+       12999-SAIDA.
+      *
+       12100-INICIA-CHECKPOINT.
+      *
+           DISPLAY 'FORCAR REINICIO DO REGISTRO 1 (S/N)? '.
+           ACCEPT WRK-FORCA-RESTART.
+           IF WRK-FORCA-RESTART EQUAL 'S'
+               MOVE 1                TO WRK-CONT
+           ELSE
+               OPEN INPUT ARQ-CHECKPOINT
+               IF WRK-FS-CHECKPOINT EQUAL '00'
+                   READ ARQ-CHECKPOINT
+                       AT END
+                           MOVE 1    TO WRK-CONT
+                       NOT AT END
+                           COMPUTE WRK-CONT = REG-CHECKPOINT + 1
+                   END-READ
+                   CLOSE ARQ-CHECKPOINT
+               ELSE
+                   MOVE 1            TO WRK-CONT
+               END-IF
+           END-IF.
+      *
+       12200-GRAVA-CHECKPOINT.
+      *
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE WRK-CONT             TO REG-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+      *
+       12900-LIMPA-CHECKPOINT.
+      *
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE ZEROS                TO REG-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
 
       *POSSO EXECUTAR UM PARAGRAFO X VEZES
       * PERFORM 'PARAGRAFO' X TIMES
       * PERFORM 0100-TESTE 10 TIMES.
+      ******************************************************************
+       13000-FOLHA-PAGAMENTO    SECTION.
+      ******************************************************************
+      *    LE O CADASTRO DE FUNCIONARIOS E GERA O REGISTRO DE FOLHA DE
+      *    PAGAMENTO, USANDO A MESMA MASCARA WRK-MSK-SLR, COM SUBTOTAL
+      *    POR DEPARTAMENTO E TOTAL GERAL. OS FUNCIONARIOS DEVEM VIR
+      *    ORDENADOS POR DEPARTAMENTO NO ARQUIVO DE ENTRADA.
+      *
+           PERFORM 13100-ABRE-ARQUIVOS.
+           PERFORM 13200-LE-FUNCIONARIO.
+           PERFORM UNTIL FIM-FUNC
+               PERFORM 13300-PROCESSA-FUNCIONARIO
+               PERFORM 13200-LE-FUNCIONARIO
+           END-PERFORM.
+           PERFORM 13400-GRAVA-SUBTOTAL.
+           PERFORM 13500-GRAVA-TOTAL-GERAL.
+           PERFORM 13900-FECHA-ARQUIVOS.
+      *
+       13999-SAIDA.
+      *
+       13100-ABRE-ARQUIVOS.
+      *
+           MOVE 'N'                 TO WRK-EOF-FUNC.
+           MOVE SPACES               TO WRK-DEPTO-ANT.
+           MOVE ZEROS                TO WRK-SUBTOT-DEPTO
+                                        WRK-TOTAL-GERAL.
+           OPEN INPUT  ARQ-FUNCIONARIOS.
+           IF WRK-FS-FUNCION NOT EQUAL '00'
+               DISPLAY 'ARQUIVO DE FUNCIONARIOS NAO ENCONTRADO - '
+                       'FOLHA DE PAGAMENTO NAO SERA PROCESSADA.'
+               MOVE 'S'             TO WRK-EOF-FUNC
+           END-IF.
+           OPEN OUTPUT ARQ-FOLHA-PAGTO.
+           WRITE REG-FOLHA-PAGTO    FROM WRK-FOLHA-CAB.
+      *
+       13200-LE-FUNCIONARIO.
+      *
+           IF NOT FIM-FUNC
+               READ ARQ-FUNCIONARIOS
+                   AT END
+                       MOVE 'S'     TO WRK-EOF-FUNC
+               END-READ
+           END-IF.
+      *
+       13300-PROCESSA-FUNCIONARIO.
+      *
+           IF WRK-DEPTO-ANT NOT EQUAL SPACES
+              AND WRK-DEPTO-ANT NOT EQUAL FUNC-DEPTO
+               PERFORM 13400-GRAVA-SUBTOTAL
+           END-IF.
+           MOVE FUNC-DEPTO          TO WRK-DEPTO-ANT.
+           MOVE FUNC-SALARIO        TO WRK-SLR.
+           MOVE WRK-SLR             TO WRK-MSK-SLR.
+           MOVE FUNC-NOME           TO FOL-DET-NOME.
+           MOVE FUNC-DEPTO          TO FOL-DET-DEPTO.
+           MOVE WRK-MSK-SLR         TO FOL-DET-SALARIO.
+           WRITE REG-FOLHA-PAGTO    FROM WRK-FOLHA-DET.
+           ADD FUNC-SALARIO         TO WRK-SUBTOT-DEPTO WRK-TOTAL-GERAL.
+      *
+       13400-GRAVA-SUBTOTAL.
+      *
+           IF WRK-SUBTOT-DEPTO NOT EQUAL ZEROS
+               MOVE WRK-DEPTO-ANT   TO FOL-SUB-DEPTO
+               MOVE WRK-SUBTOT-DEPTO TO FOL-SUB-VALOR
+               WRITE REG-FOLHA-PAGTO FROM WRK-FOLHA-SUBTOT
+               MOVE ZEROS           TO WRK-SUBTOT-DEPTO
+           END-IF.
+      *
+       13500-GRAVA-TOTAL-GERAL.
+      *
+           MOVE WRK-TOTAL-GERAL     TO FOL-TOT-VALOR.
+           WRITE REG-FOLHA-PAGTO    FROM WRK-FOLHA-TOTAL.
+      *
+       13900-FECHA-ARQUIVOS.
+      *
+           CLOSE ARQ-FUNCIONARIOS ARQ-FOLHA-PAGTO.
+      ******************************************************************
+       14000-VALIDA-PEDIDO-ESTOQUE SECTION.
+      ******************************************************************
+      *    CONSULTA O PRODUTO NO PRODUCT-MASTER E SINALIZA O PEDIDO
+      *    QUANDO A QUANTIDADE PEDIDA (WRK-VL01) FOR MAIOR QUE O
+      *    ESTOQUE DISPONIVEL.
+      *
+           MOVE WRK-PRODUTO(1:10)   TO WRK-COD-PRODUTO.
+           OPEN INPUT ARQ-PRODUTO-MASTER.
+           IF WRK-FS-PRODUTO NOT EQUAL '00'
+               DISPLAY 'CADASTRO DE PRODUTOS NAO ENCONTRADO - '
+                       'VALIDACAO DE ESTOQUE NAO SERA PROCESSADA.'
+           ELSE
+               MOVE WRK-COD-PRODUTO     TO PRD-CODIGO
+               READ ARQ-PRODUTO-MASTER
+                   KEY IS PRD-CODIGO
+                   INVALID KEY
+                       DISPLAY 'PRODUTO NAO CADASTRADO: '
+                               WRK-COD-PRODUTO
+               END-READ
+               IF WRK-FS-PRODUTO EQUAL '00'
+                   IF WRK-VL01 > PRD-QTD-ESTOQUE
+                       DISPLAY 'PEDIDO EXCEDE O ESTOQUE! PRODUTO: '
+                               PRD-DESCRICAO ' ESTOQUE: '
+                               PRD-QTD-ESTOQUE ' PEDIDO: ' WRK-VL01
+                   ELSE
+                       DISPLAY 'PEDIDO DENTRO DO ESTOQUE DISPONIVEL.'
+                   END-IF
+               END-IF
+               CLOSE ARQ-PRODUTO-MASTER
+           END-IF.
+      *
+       14999-SAIDA.
+      ******************************************************************
+       14500-RELATORIO-REPOSICAO SECTION.
+      ******************************************************************
+      *    PERCORRE O PRODUCT-MASTER E LISTA TODO PRODUTO CUJO ESTOQUE
+      *    ESTEJA ABAIXO DO PONTO DE RESSUPRIMENTO.
+      *
+           MOVE 'N'                 TO WRK-EOF-PRODUTO.
+           OPEN INPUT  ARQ-PRODUTO-MASTER.
+           IF WRK-FS-PRODUTO NOT EQUAL '00'
+               DISPLAY 'CADASTRO DE PRODUTOS NAO ENCONTRADO - '
+                       'RELATORIO DE REPOSICAO NAO SERA GERADO.'
+               MOVE 'S'             TO WRK-EOF-PRODUTO
+           END-IF.
+           OPEN OUTPUT ARQ-RESTOCK-REPORT.
+           WRITE REG-RESTOCK-REPORT FROM WRK-RESTOCK-CAB.
+           PERFORM UNTIL FIM-PRODUTO
+               READ ARQ-PRODUTO-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'S'     TO WRK-EOF-PRODUTO
+               END-READ
+               IF NOT FIM-PRODUTO
+                   AND PRD-QTD-ESTOQUE < PRD-PONTO-RESSUP
+                   MOVE PRD-CODIGO      TO RES-DET-CODIGO
+                   MOVE PRD-DESCRICAO   TO RES-DET-DESCRICAO
+                   MOVE PRD-QTD-ESTOQUE TO RES-DET-ESTOQUE
+                   MOVE PRD-PONTO-RESSUP TO RES-DET-PONTO
+                   WRITE REG-RESTOCK-REPORT FROM WRK-RESTOCK-DET
+               END-IF
+           END-PERFORM.
+           CLOSE ARQ-PRODUTO-MASTER ARQ-RESTOCK-REPORT.
+      *
+       14599-SAIDA.
+      ******************************************************************
+       16000-RECONCILIACAO-CONTAS SECTION.
+      ******************************************************************
+      *    LE O ARQUIVO DE TRANSACOES (DEBITOS/CREDITOS), ORDENADO POR
+      *    CONTA, ACUMULA O SALDO CORRENTE POR CONTA USANDO A MESMA
+      *    ARITMETICA DE WRK-VL01/WRK-VL02/WRK-SD E EMITE O RELATORIO
+      *    DE RECONCILIACAO DESTACANDO CONTAS QUE FICAM NEGATIVAS.
+      *
+           PERFORM 16100-ABRE-ARQUIVOS.
+           PERFORM 16200-LE-TRANSACAO.
+           PERFORM UNTIL FIM-TRANS
+               PERFORM 16300-PROCESSA-CONTA
+               PERFORM 16200-LE-TRANSACAO
+           END-PERFORM.
+           IF WRK-CONTA-ATUAL NOT EQUAL SPACES
+               PERFORM 16400-GRAVA-SALDO-CONTA
+           END-IF.
+           PERFORM 16500-GRAVA-CONTROLE.
+           PERFORM 16900-FECHA-ARQUIVOS.
+      *
+       16999-SAIDA.
+      *
+       16100-ABRE-ARQUIVOS.
+      *
+           MOVE 'N'                 TO WRK-EOF-TRANS.
+           MOVE SPACES               TO WRK-CONTA-ATUAL.
+           MOVE ZEROS                TO WRK-VL01 WRK-VL02 WRK-SD
+                                        WRK-CTL-QTD-CONTAS
+                                        WRK-CTL-QTD-NEGATIV
+                                        WRK-CTL-TOT-DEBITO
+                                        WRK-CTL-TOT-CREDITO.
+           OPEN INPUT  ARQ-TRANSACOES.
+           IF WRK-FS-TRANSAC NOT EQUAL '00'
+               DISPLAY 'ARQUIVO DE TRANSACOES NAO ENCONTRADO - '
+                       'RECONCILIACAO NAO SERA PROCESSADA.'
+               MOVE 'S'             TO WRK-EOF-TRANS
+           END-IF.
+           OPEN OUTPUT ARQ-RECONCILIACAO.
+           WRITE REG-RECONCILIACAO FROM WRK-RECONC-CAB.
+      *
+       16200-LE-TRANSACAO.
+      *
+           IF NOT FIM-TRANS
+               READ ARQ-TRANSACOES
+                   AT END
+                       MOVE 'S'     TO WRK-EOF-TRANS
+               END-READ
+           END-IF.
+      *
+       16300-PROCESSA-CONTA.
+      *
+           IF WRK-CONTA-ATUAL NOT EQUAL SPACES
+              AND WRK-CONTA-ATUAL NOT EQUAL TRANS-CONTA
+               PERFORM 16400-GRAVA-SALDO-CONTA
+           END-IF.
+           MOVE TRANS-CONTA         TO WRK-CONTA-ATUAL.
+           IF TRANS-DEBITO
+               ADD TRANS-VALOR      TO WRK-VL01 WRK-CTL-TOT-DEBITO
+           ELSE
+               ADD TRANS-VALOR      TO WRK-VL02 WRK-CTL-TOT-CREDITO
+           END-IF.
+      *
+       16400-GRAVA-SALDO-CONTA.
+      *
+           SUBTRACT WRK-VL01 FROM WRK-VL02 GIVING WRK-SD.
+           MOVE WRK-CONTA-ATUAL     TO REC-DET-CONTA.
+           MOVE WRK-SD              TO REC-DET-SALDO.
+           ADD 1                    TO WRK-CTL-QTD-CONTAS.
+           IF WRK-SD < ZEROS
+               MOVE 'SALDO NEGATIVO!'  TO REC-DET-ALERTA
+               ADD 1                TO WRK-CTL-QTD-NEGATIV
+           ELSE
+               MOVE SPACES          TO REC-DET-ALERTA
+           END-IF.
+           WRITE REG-RECONCILIACAO FROM WRK-RECONC-DET.
+           MOVE ZEROS               TO WRK-VL01 WRK-VL02.
+      *
+       16500-GRAVA-CONTROLE.
+      *
+           MOVE WRK-CTL-QTD-CONTAS  TO REC-CTL-QTD-CONTAS.
+           MOVE WRK-CTL-QTD-NEGATIV TO REC-CTL-QTD-NEG.
+           WRITE REG-RECONCILIACAO FROM WRK-RECONC-CTL.
+           MOVE WRK-CTL-TOT-DEBITO  TO REC-CTL-DEBITO.
+           MOVE WRK-CTL-TOT-CREDITO TO REC-CTL-CREDITO.
+           WRITE REG-RECONCILIACAO FROM WRK-RECONC-CTL2.
+      *
+       16900-FECHA-ARQUIVOS.
+      *
+           CLOSE ARQ-TRANSACOES ARQ-RECONCILIACAO.
       ******************************************************************
        99999-DISPLAY           SECTION.
       ******************************************************************
+      *    GERA UM RELATORIO RESUMO ARQUIVAVEL (EM VEZ DE DISPLAY NO
+      *    CONSOLE), COM CABECALHO DE PAGINA TRAZENDO A DATA DE
+      *    EXECUCAO (WRK-DT-ATU), NUMERACAO DE PAGINA E RODAPE.
+      *
+           PERFORM 99100-ABRE-RELATORIO.
+           PERFORM 99200-ESCREVE-CABECALHO.
+           MOVE 'NOME:'             TO REL-DET-ROTULO.
+           MOVE WRK-NM              TO REL-DET-VALOR.
+           PERFORM 99300-GRAVA-LINHA-REL.
+           MOVE 'IDADE:'            TO REL-DET-ROTULO.
+           MOVE WRK-IDADE           TO REL-DET-VALOR.
+           PERFORM 99300-GRAVA-LINHA-REL.
+           MOVE 'SALARIO MASCARA:'  TO REL-DET-ROTULO.
+           MOVE WRK-REL-SLR-MASK    TO REL-DET-VALOR.
+           PERFORM 99300-GRAVA-LINHA-REL.
+           MOVE 'CPF:'              TO REL-DET-ROTULO.
+           MOVE WRK-CPF             TO REL-DET-VALOR.
+           PERFORM 99300-GRAVA-LINHA-REL.
+           MOVE 'QTD PEDIDO:'       TO REL-DET-ROTULO.
+           MOVE WRK-VL01-MASK       TO REL-DET-VALOR.
+           PERFORM 99300-GRAVA-LINHA-REL.
+           MOVE 'PRODUTO:'          TO REL-DET-ROTULO.
+           MOVE WRK-PRODUTO         TO REL-DET-VALOR.
+           PERFORM 99300-GRAVA-LINHA-REL.
+           MOVE 'FRETE MASCARA:'    TO REL-DET-ROTULO.
+           MOVE WRK-FRETE-MASK      TO REL-DET-VALOR.
+           PERFORM 99300-GRAVA-LINHA-REL.
+           MOVE 'UF:'               TO REL-DET-ROTULO.
+           MOVE WRK-UF              TO REL-DET-VALOR.
+           PERFORM 99300-GRAVA-LINHA-REL.
+           MOVE 'ANO:'              TO REL-DET-ROTULO.
+           MOVE WRK-DT-ANO          TO REL-DET-VALOR.
+           PERFORM 99300-GRAVA-LINHA-REL.
+           MOVE 'MES:'              TO REL-DET-ROTULO.
+           MOVE WRK-DT-MES          TO REL-DET-VALOR.
+           PERFORM 99300-GRAVA-LINHA-REL.
+           MOVE 'DIA:'              TO REL-DET-ROTULO.
+           MOVE WRK-DT-DIA          TO REL-DET-VALOR.
+           PERFORM 99300-GRAVA-LINHA-REL.
+           MOVE 'NIVEL USUARIO:'    TO REL-DET-ROTULO.
+           MOVE WRK-NIVEL           TO REL-DET-VALOR.
+           PERFORM 99300-GRAVA-LINHA-REL.
+           PERFORM 99800-ESCREVE-RODAPE.
+           PERFORM 99900-FECHA-RELATORIO.
       *
-           DISPLAY 'NOME: ' WRK-NM.
-           DISPLAY 'IDADE: ' WRK-IDADE.
-           DISPLAY 'SALARIO: ' WRK-SLR .
-           DISPLAY 'SALARIO MASCARA: ' WRK-MSK-SLR.
-           DISPLAY 'CPF: ' WRK-CPF.
-           DISPLAY 'VALOR 1: ' WRK-VL01.
-           DISPLAY 'VALOR 2: ' WRK-VL02.
-           DISPLAY 'SALDO: ' WRK-SD.
-           DISPLAY 'SALDO SINAL: ' WRK-SD-SINAL.
-           DISPLAY 'RESTO: ' WRK-RST.
-           DISPLAY 'PRODUTO: ' WRK-PRODUTO.
-           DISPLAY 'FRETE: ' WRK-FRETE.
-           DISPLAY 'FRETE MASCARA: ' WRK-FRETE-MASK.
-           DISPLAY 'UF: ' WRK-UF.
-           DISPLAY 'ANO: ' WRK-DT-ANO.
-           DISPLAY 'MES: ' WRK-DT-MES.
-           DISPLAY 'DIA: ' WRK-DT-DIA.
-           DISPLAY 'NIVEL USUARIO: ' WRK-NIVEL.
-
        99999-SAIDA.
+      *
+       99100-ABRE-RELATORIO.
+      *
+           MOVE 1                   TO WRK-PAGINA-ATUAL.
+           MOVE ZEROS                TO WRK-LINHA-ATUAL.
+           OPEN OUTPUT ARQ-RELATORIO.
+      *
+       99200-ESCREVE-CABECALHO.
+      *
+           MOVE WRK-DT-DIA          TO REL-CAB-DATA(1:2).
+           MOVE '/'                 TO REL-CAB-DATA(3:1).
+           MOVE WRK-DT-MES          TO REL-CAB-DATA(4:2).
+           MOVE '/'                 TO REL-CAB-DATA(6:1).
+           MOVE WRK-DT-ANO          TO REL-CAB-DATA(7:4).
+           MOVE WRK-PAGINA-ATUAL    TO REL-CAB-PAGINA.
+           WRITE REG-RELATORIO      FROM WRK-REL-CAB.
+           MOVE ZEROS                TO WRK-LINHA-ATUAL.
+      *
+       99300-GRAVA-LINHA-REL.
+      *
+           IF WRK-LINHA-ATUAL NOT LESS WRK-MAX-LINHAS
+               PERFORM 99800-ESCREVE-RODAPE
+               ADD 1                TO WRK-PAGINA-ATUAL
+               PERFORM 99200-ESCREVE-CABECALHO
+           END-IF.
+           WRITE REG-RELATORIO      FROM WRK-REL-DET.
+           ADD 1                    TO WRK-LINHA-ATUAL.
+      *
+       99800-ESCREVE-RODAPE.
+      *
+           MOVE WRK-PAGINA-ATUAL    TO REL-ROD-PAGINA.
+           WRITE REG-RELATORIO      FROM WRK-REL-RODAPE.
+      *
+       99900-FECHA-RELATORIO.
+      *
+           CLOSE ARQ-RELATORIO.
       ******************************************************************
